@@ -0,0 +1,84 @@
+//HCNIGHT  JOB (ACCTNO),'HELLOCOBOL NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*--------------------------------------------------------------
+//* HCNIGHT -- NIGHTLY BATCH WINDOW DRIVER
+//*
+//* MODIFICATION HISTORY
+//* 08/08/2026 DM   ORIGINAL JOB STREAM. RUNS 01_IF (COMPARE/
+//*                 CLASSIFY) FOLLOWED BY 02_VARIABLES (VARIABLE-
+//*                 DATA REPORT), PASSING THE SAME RUN DATE INTO
+//*                 BOTH STEPS VIA PARM= SO EVERY RECORD AND REPORT
+//*                 LINE FROM THE NIGHT'S BATCH IS STAMPED WITH ONE
+//*                 COMMON DATE. STEP02 IS BYPASSED BY DEFAULT JES
+//*                 ABEND HANDLING AND BY THE COND= BELOW IF STEP01
+//*                 ABENDS OR ENDS WITH A NONZERO RETURN CODE, SO
+//*                 THE REPORT NEVER RUNS AGAINST AN INCOMPLETE
+//*                 COMPARISON STEP.
+//* 08/08/2026 DM   REJOUT/CLASSOUT/PRINTOUT NOW POINT AT GDG
+//*                 RELATIVE GENERATIONS (+1) INSTEAD OF A FIXED
+//*                 DATASET NAME, SO A SECOND CONSECUTIVE NIGHT'S
+//*                 RUN DOES NOT ABEND WITH THE PRIOR NIGHT'S
+//*                 GENERATION ALREADY CATALOGED (THE GDG BASES ARE
+//*                 DEFINED ONE TIME VIA IDCAMS OUTSIDE THIS STREAM).
+//* 08/08/2026 DM   ADDED STEP00 TO CLEAR CKPTFIL/CKPTF02 AT THE TOP
+//*                 OF EVERY NIGHT'S SUBMISSION SO A NEW NIGHT NEVER
+//*                 PICKS UP THE PRIOR NIGHT'S LEFTOVER CHECKPOINT AND
+//*                 SILENTLY SKIPS REAL TRANSIN/VARSIN RECORDS. STEP00
+//*                 IS BYPASSED BY THE NORMAL MVS RESTART MECHANISM
+//*                 (RESTART=STEP01 OR RESTART=STEP02) WHEN RESUMING
+//*                 AN ABENDED RUN, SO THE CHECKPOINT THAT RUN SAVED
+//*                 IS LEFT INTACT FOR THE RESTART TO READ; IT ONLY
+//*                 RUNS ON A FRESH TOP-OF-JOB SUBMISSION. CKPTFIL/
+//*                 CKPTF02 NOW USE DISP=(NEW,CATLG,CATLG) SINCE
+//*                 STEP00 GUARANTEES THEY DO NOT ALREADY EXIST; WITH
+//*                 THE OLD DISP=(MOD,CATLG,CATLG), EVERY REOPEN FOR
+//*                 OUTPUT IN 2050-SAVE-CHECKPOINT POSITIONED AT
+//*                 END-OF-FILE (MVS MOD-OPEN SEMANTICS) INSTEAD OF
+//*                 REPLACING THE RECORD, SO THE CHECKPOINT DATASET
+//*                 ACCUMULATED ONE RECORD PER INTERVAL AND A RESTART'S
+//*                 READ PICKED UP THE OLDEST CHECKPOINT, NOT THE
+//*                 LATEST.
+//*--------------------------------------------------------------
+//*
+//STEP00   EXEC PGM=IEFBR14
+//CKPTFIL  DD   DSN=HELLO.PROD.CKPTFIL,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTF02  DD   DSN=HELLO.PROD.CKPTF02,
+//             DISP=(MOD,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//*
+//STEP01   EXEC PGM=01_IF,PARM='20260808'
+//STEPLIB  DD   DSN=HELLO.COBOL.LOADLIB,DISP=SHR
+//TRANSIN  DD   DSN=HELLO.PROD.TRANSIN,DISP=SHR
+//PARMIN   DD   DSN=HELLO.PROD.PARMIN,DISP=SHR
+//REJOUT   DD   DSN=HELLO.PROD.REJOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTFIL  DD   DSN=HELLO.PROD.CKPTFIL,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CLASSOUT DD   DSN=HELLO.PROD.CLASSOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP02   EXEC PGM=02_VARIABLES,PARM='20260808',
+//             COND=(0,NE,STEP01)
+//STEPLIB  DD   DSN=HELLO.COBOL.LOADLIB,DISP=SHR
+//VARSIN   DD   DSN=HELLO.PROD.VARSIN,DISP=SHR
+//PRINTOUT DD   DSN=HELLO.PROD.PRINTOUT(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(10,10),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//CKPTF02  DD   DSN=HELLO.PROD.CKPTF02,
+//             DISP=(NEW,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD   SYSOUT=*
+//
