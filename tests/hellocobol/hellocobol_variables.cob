@@ -1,37 +1,325 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 02_VARIABLES.
-       
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-          
-           01  struct-headers.
-               02  filler          PIC x(2) VALUE "lp".
-               02  filler          PIC x VALUE "|".
-               02  filler          PIC x(10) VALUE "    number".
-               02  filler          PIC x VALUE "|".
-               02  filler          PIC x(10) VALUE "   decimal".
-               02  filler          PIC x VALUE "|".
-               02  filler          PIC x(10) VALUE "  currency".
-              
-              
-           01  var-line                PIC x(80) VALUE ALL "-".
-            
-           01  struct-row.
-               02  var-lp          PIC 9(2) VALUE 00.
-               02  filler          PIC x VALUE "|".
-               02  var-number      PIC z(10) VALUE 0.
-               02  filler          PIC x VALUE "|".
-               02  var-decimal     PIC +z(7).zz VALUE -317.21.
-               02  filler          PIC x VALUE "|".
-               02  var-currency    PIC $z(7).zz VALUE 317.21.
-        
-       PROCEDURE DIVISION.
-           DISPLAY struct-headers.
-           DISPLAY var-line.
-            
-           MOVE 01               TO var-lp.
-           MOVE 3721             TO var-number.
-            
-           DISPLAY struct-row.
-       STOP RUN.
-            
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. 02_VARIABLES.
+000120 AUTHOR. D MCCLURE.
+000130 INSTALLATION. HELLOCOBOL BATCH SERVICES.
+000140 DATE-WRITTEN. 01/05/2015.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/05/2015 DM   ORIGINAL PROGRAM - DISPLAYS A ONE-LINE NUMBER/
+000200*                 DECIMAL/CURRENCY EDIT-PICTURE DEMONSTRATION.
+000210* 08/08/2026 DM   ADDED A PRINT FILE SO THE HEADERS/ROW REPORT
+000220*                 CAN BE ARCHIVED INSTEAD OF ONLY GOING TO SYSOUT.
+000230* 08/08/2026 DM   VAR-CURRENCY NOW SHOWS A LEADING SIGN AND IS
+000240*                 WIDENED TO 9 DIGITS TO COVER NEGATIVE AND
+000250*                 LARGER-MAGNITUDE AMOUNTS.
+000260* 08/08/2026 DM   NOW LOOPS OVER A VARIABLE-DATA FILE, ONE ROW PER
+000261*                 RECORD, AND PRINTS AN END-OF-RUN CONTROL-TOTAL
+000262*                 FOOTER (RECORD COUNT, NUMBER AND CURRENCY SUMS).
+000263* 08/08/2026 DM   ADDED CHECKPOINT/RESTART: THE RUN NOW SAVES ITS
+000264*                 PLACE IN THE VARIABLE-DATA FILE EVERY N RECORDS
+000265*                 SO A RESTART CAN SKIP PAST ALREADY-PROCESSED
+000266*                 INPUT INSTEAD OF REPROCESSING FROM RECORD ONE.
+000267* 08/08/2026 DM   NOW RECEIVES THE NIGHTLY RUN DATE AS A JCL PARM,
+000268*                 PRINTS IT AT THE TOP OF THE REPORT, AND SETS A
+000269*                 NONZERO RETURN-CODE IF THE VARIABLE-DATA FILE
+000270*                 CANNOT BE OPENED.
+000271* 08/08/2026 DM   VAR-CURRENCY/FTR-TOTAL-CURRENCY DROPPED THE
+000272*                 FLOATING $ -- PIC +$Z(9).ZZ DOES NOT ACTUALLY
+000273*                 FLOAT THE SIGN IN THIS DIALECT (BOTH + AND -
+000274*                 AMOUNTS PRINTED WITH A LEADING +); PIC +Z(9).ZZ,
+000275*                 PROVEN OUT BESIDE VAR-DECIMAL, DOES.
+000276* 08/08/2026 DM   OPEN OUTPUT FOR PRINT-FILE IS NOW SKIPPED ON A
+000277*                 RESTART (WS-SKIP-COUNT > 0) SO A PRIOR RUN'S
+000278*                 REPORT LINES FOR ALREADY-PROCESSED RECORDS ARE
+000279*                 NOT TRUNCATED; PRINT-FILE IS RE-OPENED EXTEND
+000280*                 INSTEAD, THE REPORT HEADINGS ARE WRITTEN ONLY
+000281*                 ON A FRESH RUN, AND THE RUN NOW ABENDS IF
+000282*                 PRINT-FILE/VARS-FILE CANNOT BE OPENED.
+000283* 08/08/2026 DM   FTR-RECORD-COUNT AND FTR-TOTAL-NUMBER WIDENED TO
+000284*                 MATCH WS-RECORD-COUNT/WS-TOTAL-NUMBER SO LARGE
+000285*                 CONTROL TOTALS NO LONGER TRUNCATE ON THE FOOTER
+000286*                 LINE; VARS-RECORD FILLER SHRUNK SO THE RECORD IS
+000287*                 EXACTLY 80 BYTES TO MATCH VARSIN'S LRECL; ALL
+000288*                 SELECT CLAUSES NOW USE ORGANIZATION IS
+000289*                 SEQUENTIAL TO MATCH THE FIXED-BLOCK DATASETS
+000290*                 THESE FILES ARE ACTUALLY ALLOCATED AGAINST.
+000291*----------------------------------------------------------------
+000300
+000310 ENVIRONMENT DIVISION.
+000320 CONFIGURATION SECTION.
+000330 SOURCE-COMPUTER. IBM-370.
+000340 OBJECT-COMPUTER. IBM-370.
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT VARS-FILE ASSIGN TO VARSIN
+000380         ORGANIZATION IS SEQUENTIAL
+000390         FILE STATUS IS WS-VARS-STATUS.
+000400
+000410     SELECT PRINT-FILE ASSIGN TO PRINTOUT
+000420         ORGANIZATION IS SEQUENTIAL
+000430         FILE STATUS IS WS-PRINT-STATUS.
+000431
+000432     SELECT CHECKPOINT-FILE ASSIGN TO CKPTF02
+000433         ORGANIZATION IS SEQUENTIAL
+000434         FILE STATUS IS WS-CKPT-STATUS.
+000435
+000450 DATA DIVISION.
+000460 FILE SECTION.
+000470 FD  VARS-FILE
+000480     RECORDING MODE IS F.
+000490 01  VARS-RECORD.
+000500     05  VR-NUMBER                PIC S9(10).
+000510     05  VR-DECIMAL               PIC S9(07)V99.
+000520     05  VR-CURRENCY              PIC S9(09)V99.
+000530     05  FILLER                   PIC X(50).
+000540
+000550 FD  PRINT-FILE
+000560     RECORDING MODE IS F.
+000570 01  PRINT-RECORD                PIC X(80).
+000580
+000581 FD  CHECKPOINT-FILE
+000582     RECORDING MODE IS F.
+000583 01  CHECKPOINT-RECORD.
+000584     05  CKPT-RECORD-COUNT        PIC 9(07).
+000585     05  FILLER                   PIC X(73).
+000586
+000590 WORKING-STORAGE SECTION.
+000600 01  WS-FILE-STATUSES.
+000610     05  WS-VARS-STATUS           PIC X(02) VALUE SPACES.
+000620     05  WS-PRINT-STATUS          PIC X(02) VALUE SPACES.
+000625     05  WS-CKPT-STATUS           PIC X(02) VALUE SPACES.
+000630
+000640 01  WS-SWITCHES.
+000650     05  WS-EOF-SWITCH            PIC X(01) VALUE 'N'.
+000660         88  WS-EOF-YES           VALUE 'Y'.
+000670
+000680 01  WS-CONTROL-TOTALS.
+000690     05  WS-RECORD-COUNT          PIC 9(07) COMP VALUE 0.
+000700     05  WS-TOTAL-NUMBER          PIC S9(11) COMP-3 VALUE 0.
+000710     05  WS-TOTAL-CURRENCY        PIC S9(09)V99 COMP-3 VALUE 0.
+000715
+000716 01  WS-CHECKPOINT-CONTROL.
+000717     05  WS-CHECKPOINT-INTERVAL   PIC 9(05) COMP VALUE 100.
+000718     05  WS-SKIP-COUNT            PIC 9(09) COMP VALUE 0.
+000719     05  WS-CKPT-QUOTIENT         PIC 9(09) COMP VALUE 0.
+000720     05  WS-CKPT-REMAINDER        PIC 9(09) COMP VALUE 0.
+000721
+000730 01  struct-headers.
+000740     02  filler          PIC x(2) VALUE "lp".
+000750     02  filler          PIC x VALUE "|".
+000760     02  filler          PIC x(10) VALUE "    number".
+000770     02  filler          PIC x VALUE "|".
+000780     02  filler          PIC x(10) VALUE "   decimal".
+000790     02  filler          PIC x VALUE "|".
+000800     02  filler          PIC x(13) VALUE "     currency".
+000810
+000820 01  var-line                PIC x(80) VALUE ALL "-".
+000830
+000840 01  struct-row.
+000850     02  var-lp          PIC 9(2) VALUE 00.
+000860     02  filler          PIC x VALUE "|".
+000870     02  var-number      PIC z(10) VALUE 0.
+000880     02  filler          PIC x VALUE "|".
+000890     02  var-decimal     PIC +z(7).zz VALUE -317.21.
+000900     02  filler          PIC x VALUE "|".
+000910     02  var-currency    PIC +z(9).zz VALUE 317.21.
+000920
+000930 01  struct-footer.
+000940     02  filler          PIC x(08) VALUE "RECORDS:".
+000950     02  ftr-record-count        PIC Z,ZZZ,ZZ9.
+000960     02  filler          PIC x(02) VALUE SPACES.
+000970     02  filler          PIC x(13) VALUE "TOTAL NUMBER:".
+000980     02  ftr-total-number        PIC -Z(10)9.
+000990     02  filler          PIC x(02) VALUE SPACES.
+001000     02  filler          PIC x(15) VALUE "TOTAL CURRENCY:".
+001010     02  ftr-total-currency      PIC +Z(9).ZZ.
+001020
+001021 01  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+001022
+001023 01  struct-rundate.
+001024     02  filler          PIC x(10) VALUE "RUN DATE: ".
+001025     02  rpt-run-date    PIC x(08).
+001026
+001027 LINKAGE SECTION.
+001028 01  LK-PARM-AREA.
+001029     05  LK-PARM-LENGTH          PIC S9(04) COMP.
+001030     05  LK-PARM-DATA            PIC X(08).
+001031
+001032 PROCEDURE DIVISION USING LK-PARM-AREA.
+001040*----------------------------------------------------------------
+001050* 0000-MAINLINE -- READ THE VARIABLE-DATA FILE TO END OF FILE,
+001060* PRINTING ONE FORMATTED ROW PER RECORD, THEN PRINT THE
+001070* END-OF-RUN CONTROL-TOTAL FOOTER.
+001080*----------------------------------------------------------------
+001090 0000-MAINLINE.
+001100     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001101
+001102     IF WS-VARS-STATUS NOT = '00' OR WS-PRINT-STATUS NOT = '00'
+001103         GO TO 9900-ABEND
+001104     END-IF.
+001110
+001120     PERFORM 2000-READ-VARS THRU 2000-EXIT.
+001130
+001140     PERFORM 3000-BUILD-ROW THRU 3000-EXIT
+001150         UNTIL WS-EOF-YES.
+001160
+001170     PERFORM 4000-WRITE-FOOTER THRU 4000-EXIT.
+001180
+001190     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001200
+001210     STOP RUN.
+001211
+001212 9900-ABEND.
+001213     DISPLAY 'VARS-FILE OR PRINT-FILE NOT OPENED - RUN ABENDED'.
+001214     MOVE 16 TO RETURN-CODE.
+001215     STOP RUN.
+001220
+001230*----------------------------------------------------------------
+001240* 1000-INITIALIZE -- OPEN THE FILES FOR THE RUN AND WRITE THE
+001250* REPORT HEADINGS.
+001260*----------------------------------------------------------------
+001270 1000-INITIALIZE.
+001271     IF LK-PARM-LENGTH > ZERO
+001272         MOVE LK-PARM-DATA TO WS-RUN-DATE
+001273     END-IF.
+001280     OPEN INPUT VARS-FILE.
+001281     IF WS-VARS-STATUS NOT = '00'
+001282         GO TO 1000-EXIT
+001283     END-IF.
+001284
+001291     PERFORM 1050-READ-CHECKPOINT THRU 1050-EXIT.
+001292     IF WS-SKIP-COUNT > ZERO
+001293         OPEN EXTEND PRINT-FILE
+001294     ELSE
+001295         OPEN OUTPUT PRINT-FILE
+001296     END-IF.
+001297     IF WS-PRINT-STATUS NOT = '00'
+001298         GO TO 1000-EXIT
+001299     END-IF.
+001300
+001301     IF WS-SKIP-COUNT > ZERO
+001302         PERFORM 2000-READ-VARS THRU 2000-EXIT
+001303             WS-SKIP-COUNT TIMES
+001304     ELSE
+001305         MOVE WS-RUN-DATE TO rpt-run-date
+001306         DISPLAY struct-rundate
+001307         MOVE struct-rundate TO PRINT-RECORD
+001308         WRITE PRINT-RECORD
+001309
+001310         DISPLAY struct-headers
+001320         MOVE struct-headers TO PRINT-RECORD
+001330         WRITE PRINT-RECORD
+001340
+001350         DISPLAY var-line
+001360         MOVE var-line TO PRINT-RECORD
+001370         WRITE PRINT-RECORD
+001375     END-IF.
+001380 1000-EXIT.
+001390     EXIT.
+001400
+001401*----------------------------------------------------------------
+001402* 1050-READ-CHECKPOINT -- IF A CHECKPOINT FILE EXISTS FROM A PRIOR
+001403* RUN OF THIS JOB STEP, LOAD THE RECORD COUNT AND CONTROL TOTALS
+001404* IT SAVED SO THE RUN CAN SKIP PAST THE RECORDS ALREADY PROCESSED
+001405* AND PICK THE RUNNING TOTALS BACK UP WHERE THEY LEFT OFF. IF NO
+001406* CHECKPOINT FILE IS SUPPLIED, WS-SKIP-COUNT STAYS ZERO AND THE
+001407* RUN STARTS FROM RECORD ONE AS USUAL.
+001408*----------------------------------------------------------------
+001409 1050-READ-CHECKPOINT.
+001410     OPEN INPUT CHECKPOINT-FILE.
+001411     IF WS-CKPT-STATUS = '00'
+001412         READ CHECKPOINT-FILE
+001413             AT END
+001414                 CONTINUE
+001415             NOT AT END
+001416                 MOVE CKPT-RECORD-COUNT   TO WS-SKIP-COUNT
+001420         END-READ
+001421         CLOSE CHECKPOINT-FILE
+001422     END-IF.
+001423 1050-EXIT.
+001424     EXIT.
+001425
+001426*----------------------------------------------------------------
+001427* 2000-READ-VARS -- READ ONE VARIABLE-DATA RECORD AND ACCUMULATE
+001430* THE CONTROL TOTALS FOR IT.
+001440*----------------------------------------------------------------
+001450 2000-READ-VARS.
+001460     READ VARS-FILE
+001470         AT END
+001480             MOVE 'Y' TO WS-EOF-SWITCH
+001490         NOT AT END
+001500             ADD 1            TO WS-RECORD-COUNT
+001510             ADD VR-NUMBER    TO WS-TOTAL-NUMBER
+001520             ADD VR-CURRENCY  TO WS-TOTAL-CURRENCY
+001525             PERFORM 2050-SAVE-CHECKPOINT THRU 2050-EXIT
+001530     END-READ.
+001540 2000-EXIT.
+001550     EXIT.
+001551
+001552*----------------------------------------------------------------
+001553* 2050-SAVE-CHECKPOINT -- EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+001554* SAVE THE CURRENT RECORD COUNT TO THE CHECKPOINT FILE SO A
+001555* RESTART RUN CAN SKIP BACK UP TO THIS POINT IN THE VARIABLE-DATA
+001556* FILE INSTEAD OF REPROCESSING FROM RECORD ONE.
+001557*----------------------------------------------------------------
+001558 2050-SAVE-CHECKPOINT.
+001559     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+001560         GIVING WS-CKPT-QUOTIENT
+001561         REMAINDER WS-CKPT-REMAINDER.
+001562     IF WS-CKPT-REMAINDER = ZERO
+001563         OPEN OUTPUT CHECKPOINT-FILE
+001564         MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+001565         WRITE CHECKPOINT-RECORD
+001566         CLOSE CHECKPOINT-FILE
+001567     END-IF.
+001568 2050-EXIT.
+001569     EXIT.
+001570
+001570*----------------------------------------------------------------
+001580* 3000-BUILD-ROW -- FORMAT ONE REPORT ROW AND SEND IT TO THE
+001590* JOB LOG AND THE PRINT FILE.
+001600*----------------------------------------------------------------
+001610 3000-BUILD-ROW.
+001620     MOVE WS-RECORD-COUNT  TO var-lp.
+001630     MOVE VR-NUMBER        TO var-number.
+001640     MOVE VR-DECIMAL       TO var-decimal.
+001650     MOVE VR-CURRENCY      TO var-currency.
+001660
+001670     DISPLAY struct-row.
+001680     MOVE struct-row TO PRINT-RECORD.
+001690     WRITE PRINT-RECORD.
+001700
+001710     PERFORM 2000-READ-VARS THRU 2000-EXIT.
+001720 3000-EXIT.
+001730     EXIT.
+001740
+001750*----------------------------------------------------------------
+001760* 4000-WRITE-FOOTER -- PRINT THE END-OF-RUN CONTROL-TOTAL FOOTER
+001770* BELOW A VAR-LINE SEPARATOR, THE SAME WAY EVERY OTHER END-OF-DAY
+001780* REPORT IN THIS SHOP CLOSES OUT.
+001790*----------------------------------------------------------------
+001800 4000-WRITE-FOOTER.
+001810     DISPLAY var-line.
+001820     MOVE var-line TO PRINT-RECORD.
+001830     WRITE PRINT-RECORD.
+001840
+001850     MOVE WS-RECORD-COUNT   TO ftr-record-count.
+001860     MOVE WS-TOTAL-NUMBER   TO ftr-total-number.
+001870     MOVE WS-TOTAL-CURRENCY TO ftr-total-currency.
+001880
+001890     DISPLAY struct-footer.
+001900     MOVE struct-footer TO PRINT-RECORD.
+001910     WRITE PRINT-RECORD.
+001920 4000-EXIT.
+001930     EXIT.
+001940
+001950*----------------------------------------------------------------
+001960* 9000-TERMINATE -- CLOSE THE FILES OPEN FOR THE RUN.
+001970*----------------------------------------------------------------
+001980 9000-TERMINATE.
+001990     CLOSE VARS-FILE.
+002000     CLOSE PRINT-FILE.
+002010 9000-EXIT.
+002020     EXIT.
