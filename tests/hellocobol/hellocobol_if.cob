@@ -1,79 +1,431 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. 01_IF.
-
-       DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01  var-num1 PIC S9(9) VALUE 0.
-           88  var-pass1 VALUES ARE 100 THRU 9999.
-           01  var-num2 PIC S9(9) VALUE 1.
-           88  var-pass2 VALUES ARE 100 THRU 9999.
-           01  var-data PIC X(9) VALUE ' '.
-
-
-       PROCEDURE DIVISION.
-
-           DISPLAY 'ENTER number 1: '
-           ACCEPT var-num1.
-
-           DISPLAY 'ENTER number 2: '
-           ACCEPT var-num2.
-
-           DISPLAY 'ENTER some data: '
-           ACCEPT var-data.       
-
-           IF var-num1>var-num2 THEN
-               DISPLAY 'Number1 is greater than Number2'
-           ELSE
-               IF var-num1 = var-num2 THEN
-                   DISPLAY 'Number1 equals Number2'
-               ELSE
-                   DISPLAY 'Number1 is less than Number2'
-               END-IF
-           END-IF.
-
-
-           IF var-num1 IS POSITIVE then
-               DISPLAY 'Number1 is positive'
-           END-IF.
-
-           IF var-num1 IS NEGATIVE then
-               DISPLAY 'Number1 is negative'
-           END-IF.
-
-
-             IF var-data IS NUMERIC THEN
-      *    It's false because var-data is X(9).
-               DISPLAY 'Numeric data'
-           END-IF.
-
-           IF var-data IS ALPHABETIC THEN
-               DISPLAY 'Alphabetic data'
-           END-IF.
-
-
-
-           IF var-pass1 THEN
-               DISPLAY 'Number1 is greater than 100'
-           END-IF.
-
-           IF NOT var-pass1 THEN
-               DISPLAY 'Number1 is less than 100'
-           END-IF.
-
-           IF var-pass2 THEN
-               DISPLAY 'Number2 is greater than 100'
-           END-IF.
-
-           IF NOT var-pass2 THEN
-               DISPLAY 'Number2 is less than 100'
-           END-IF.
-
-
-           IF var-pass1 AND var-pass2 THEN
-               DISPLAY 'Both of numbers are greater than 100'
-           END-IF.
-
-       STOP RUN.
-
-
-       
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. 01_IF.
+000120 AUTHOR. D MCCLURE.
+000130 INSTALLATION. HELLOCOBOL BATCH SERVICES.
+000140 DATE-WRITTEN. 01/05/2015.
+000150 DATE-COMPILED.
+000160*----------------------------------------------------------------
+000170* MODIFICATION HISTORY
+000180*----------------------------------------------------------------
+000190* 01/05/2015 DM   ORIGINAL PROGRAM - INTERACTIVE COMPARE/CLASSIFY
+000200*                 OF TWO NUMBERS AND ONE DATA FIELD.
+000210* 08/08/2026 DM   REPLACED THE THREE OPERATOR ACCEPT STATEMENTS
+000220*                 WITH A TRANSACTION FILE READ SO THE JOB CAN
+000230*                 RUN UNATTENDED IN THE OVERNIGHT BATCH WINDOW.
+000240* 08/08/2026 DM   LOOPED THE COMPARE/CLASSIFY LOGIC OVER THE
+000250*                 WHOLE TRANSACTION FILE INSTEAD OF ONE PAIR.
+000260* 08/08/2026 DM   VAR-PASS1/VAR-PASS2 QUALIFYING RANGE IS NOW
+000270*                 READ FROM A PARAMETER RECORD AT START OF RUN
+000280*                 INSTEAD OF BEING HARDCODED 100 THRU 9999.
+000290* 08/08/2026 DM   ADDED A REJECT FILE FOR RECORDS WHOSE VAR-DATA
+000300*                 IS NEITHER NUMERIC NOR ALPHABETIC.
+000305* 08/08/2026 DM   ADDED CHECKPOINT/RESTART: THE RUN NOW SAVES ITS
+000306*                 PLACE IN THE TRANSACTION FILE EVERY N RECORDS SO
+000307*                 A RESTART CAN SKIP PAST ALREADY-PROCESSED INPUT
+000308*                 INSTEAD OF REPROCESSING FROM RECORD ONE.
+000311* 08/08/2026 DM   ADDED A CLASSIFICATION FILE THAT TAGS EACH PAIR
+000312*                 PASS/FAIL/BORDERLINE FROM VAR-PASS1/VAR-PASS2 SO
+000313*                 DOWNSTREAM REPORTING CAN CONSUME THE RESULT.
+000314* 08/08/2026 DM   NOW RECEIVES THE NIGHTLY RUN DATE AS A JCL PARM
+000315*                 AND STAMPS IT ON THE REJECT AND CLASSIFICATION
+000316*                 RECORDS; SETS A NONZERO RETURN-CODE IF THE
+000317*                 TRANSACTION FILE CANNOT BE OPENED SO THE NEXT
+000318*                 JOB STEP WILL NOT RUN AGAINST AN INCOMPLETE RUN.
+000319* 08/08/2026 DM   OPEN OUTPUT FOR REJECT-FILE/CLASS-FILE IS NOW
+000320*                 SKIPPED ON A RESTART (WS-SKIP-COUNT > 0) SO A
+000321*                 PRIOR RUN'S REJECTS/CLASSIFICATIONS FOR ALREADY-
+000322*                 PROCESSED RECORDS ARE NOT TRUNCATED; BOTH FILES
+000323*                 ARE RE-OPENED EXTEND INSTEAD. THE FILE-STATUS
+000324*                 CHECK FOR TRANS-FILE NOW HAPPENS RIGHT AFTER ITS
+000325*                 OPEN, BEFORE THE CHECKPOINT SKIP-LOOP RUNS, AND
+000326*                 THE RUN NOW ALSO ABENDS IF REJECT-FILE OR
+000327*                 CLASS-FILE CANNOT BE OPENED.
+000328* 08/08/2026 DM   3000-PROCESS-RECORD'S PASS/FAIL DISPLAY
+000329*                 MESSAGES NO LONGER HARDCODE "100" -- THEY NOW
+000330*                 SHOW THE LIVE WS-LOW-BOUND/WS-HIGH-BOUND RANGE
+000331*                 SO THE TEXT STAYS ACCURATE AFTER A PARAMETER-
+000332*                 FILE CHANGE TO THE QUALIFYING RANGE.
+000333* 08/08/2026 DM   ALL SELECT CLAUSES NOW USE ORGANIZATION IS
+000334*                 SEQUENTIAL INSTEAD OF LINE SEQUENTIAL, TO MATCH
+000335*                 THE FIXED-BLOCK DATASETS THESE FILES ARE
+000336*                 ACTUALLY ALLOCATED AGAINST.
+000337*----------------------------------------------------------------
+000339 ENVIRONMENT DIVISION.
+000340 CONFIGURATION SECTION.
+000350 SOURCE-COMPUTER. IBM-370.
+000360 OBJECT-COMPUTER. IBM-370.
+000370 INPUT-OUTPUT SECTION.
+000380 FILE-CONTROL.
+000390     SELECT TRANS-FILE ASSIGN TO TRANSIN
+000400         ORGANIZATION IS SEQUENTIAL
+000410         FILE STATUS IS WS-TRANS-STATUS.
+000420
+000430     SELECT PARM-FILE ASSIGN TO PARMIN
+000440         ORGANIZATION IS SEQUENTIAL
+000450         FILE STATUS IS WS-PARM-STATUS.
+000460
+000470     SELECT REJECT-FILE ASSIGN TO REJOUT
+000480         ORGANIZATION IS SEQUENTIAL
+000490         FILE STATUS IS WS-REJECT-STATUS.
+000491
+000492     SELECT CHECKPOINT-FILE ASSIGN TO CKPTFIL
+000493         ORGANIZATION IS SEQUENTIAL
+000494         FILE STATUS IS WS-CKPT-STATUS.
+000495
+000496     SELECT CLASS-FILE ASSIGN TO CLASSOUT
+000497         ORGANIZATION IS SEQUENTIAL
+000498         FILE STATUS IS WS-CLASS-STATUS.
+000499
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  TRANS-FILE
+000540     RECORDING MODE IS F.
+000550 01  TRANS-RECORD.
+000560     05  TR-NUM1             PIC S9(09).
+000570     05  TR-NUM2             PIC S9(09).
+000580     05  TR-DATA             PIC X(09).
+000590     05  FILLER              PIC X(53).
+000600
+000610 FD  PARM-FILE
+000620     RECORDING MODE IS F.
+000630 01  PARM-RECORD.
+000640     05  PARM-LOW-BOUND      PIC 9(09).
+000650     05  PARM-HIGH-BOUND     PIC 9(09).
+000660     05  FILLER              PIC X(62).
+000670
+000680 FD  REJECT-FILE
+000690     RECORDING MODE IS F.
+000700 01  REJECT-RECORD.
+000710     05  RJ-NUM1             PIC S9(09).
+000720     05  RJ-NUM2             PIC S9(09).
+000730     05  RJ-DATA             PIC X(09).
+000740     05  RJ-REASON           PIC X(30).
+000741     05  RJ-RUN-DATE         PIC X(08).
+000750     05  FILLER              PIC X(15).
+000760
+000761 FD  CHECKPOINT-FILE
+000762     RECORDING MODE IS F.
+000763 01  CHECKPOINT-RECORD.
+000764     05  CKPT-RECORD-COUNT   PIC 9(09).
+000765     05  FILLER              PIC X(71).
+000766
+000767 FD  CLASS-FILE
+000768     RECORDING MODE IS F.
+000769 01  CLASS-RECORD.
+000771     05  CL-NUM1             PIC S9(09).
+000772     05  CL-NUM2             PIC S9(09).
+000773     05  CL-RESULT           PIC X(10).
+000774     05  CL-RUN-DATE         PIC X(08).
+000775     05  FILLER              PIC X(44).
+000776
+000778 WORKING-STORAGE SECTION.
+000780 01  WS-FILE-STATUSES.
+000790     05  WS-TRANS-STATUS         PIC X(02) VALUE SPACES.
+000800     05  WS-PARM-STATUS          PIC X(02) VALUE SPACES.
+000810     05  WS-REJECT-STATUS        PIC X(02) VALUE SPACES.
+000815     05  WS-CKPT-STATUS          PIC X(02) VALUE SPACES.
+000816     05  WS-CLASS-STATUS         PIC X(02) VALUE SPACES.
+000820
+000830 01  WS-SWITCHES.
+000840     05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+000850         88  WS-EOF-YES          VALUE 'Y'.
+000860
+000870 01  WS-PASS-RANGE.
+000880     05  WS-LOW-BOUND            PIC 9(09) VALUE 100.
+000890     05  WS-HIGH-BOUND           PIC 9(09) VALUE 9999.
+000900
+000901 01  WS-CHECKPOINT-CONTROL.
+000902     05  WS-RECORD-COUNT         PIC 9(09) COMP VALUE 0.
+000903     05  WS-CHECKPOINT-INTERVAL  PIC 9(05) COMP VALUE 100.
+000904     05  WS-SKIP-COUNT           PIC 9(09) COMP VALUE 0.
+000905     05  WS-CKPT-QUOTIENT        PIC 9(09) COMP VALUE 0.
+000906     05  WS-CKPT-REMAINDER       PIC 9(09) COMP VALUE 0.
+000907
+000910 01  WS-PASS1-FLAG               PIC X(01) VALUE 'N'.
+000920     88  var-pass1               VALUE 'Y'.
+000930 01  WS-PASS2-FLAG               PIC X(01) VALUE 'N'.
+000940     88  var-pass2               VALUE 'Y'.
+000950 01  var-num1 PIC S9(9) VALUE 0.
+000960 01  var-num2 PIC S9(9) VALUE 1.
+000970 01  var-data PIC X(9) VALUE ' '.
+000980
+000990 01  WS-REJECT-REASON            PIC X(30) VALUE
+001000     'NOT NUMERIC AND NOT ALPHABETIC'.
+001005
+001006 01  WS-RUN-DATE                 PIC X(08) VALUE SPACES.
+001010
+001011 LINKAGE SECTION.
+001012 01  LK-PARM-AREA.
+001013     05  LK-PARM-LENGTH          PIC S9(04) COMP.
+001014     05  LK-PARM-DATA            PIC X(08).
+001015
+001020 PROCEDURE DIVISION USING LK-PARM-AREA.
+001030*----------------------------------------------------------------
+001040* 0000-MAINLINE -- READS THE TRANSACTION FILE TO END OF FILE,
+001050* RUNNING THE COMPARISON/CLASSIFICATION TESTS ON EACH RECORD.
+001060*----------------------------------------------------------------
+001070 0000-MAINLINE.
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001081
+001082     IF WS-TRANS-STATUS NOT = '00' OR WS-REJECT-STATUS NOT = '00'
+001083             OR WS-CLASS-STATUS NOT = '00'
+001084         GO TO 9900-ABEND
+001085     END-IF.
+001090
+001100     PERFORM 2000-READ-TRANS THRU 2000-EXIT.
+001110
+001120     PERFORM 3000-PROCESS-RECORD THRU 3000-EXIT
+001130         UNTIL WS-EOF-YES.
+001140
+001150     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+001160
+001170     STOP RUN.
+001171
+001172 9900-ABEND.
+001173     DISPLAY 'TRANS/REJECT/CLASS FILE NOT OPENED - RUN ABENDED'.
+001174     MOVE 16 TO RETURN-CODE.
+001175     STOP RUN.
+001180
+001190*----------------------------------------------------------------
+001200* 1000-INITIALIZE -- OPEN THE TRANSACTION FILE FOR THE RUN.
+001210*----------------------------------------------------------------
+001220 1000-INITIALIZE.
+001221     IF LK-PARM-LENGTH > ZERO
+001222         MOVE LK-PARM-DATA TO WS-RUN-DATE
+001223     END-IF.
+001230     OPEN INPUT TRANS-FILE.
+001231     IF WS-TRANS-STATUS NOT = '00'
+001232         GO TO 1000-EXIT
+001233     END-IF.
+001234
+001250     PERFORM 1100-READ-PASS-RANGE THRU 1100-EXIT.
+001251     PERFORM 1150-READ-CHECKPOINT THRU 1150-EXIT.
+001252     IF WS-SKIP-COUNT > ZERO
+001253         OPEN EXTEND REJECT-FILE
+001254         OPEN EXTEND CLASS-FILE
+001255     ELSE
+001256         OPEN OUTPUT REJECT-FILE
+001257         OPEN OUTPUT CLASS-FILE
+001258     END-IF.
+001259     IF WS-REJECT-STATUS NOT = '00' OR WS-CLASS-STATUS NOT = '00'
+001261         GO TO 1000-EXIT
+001262     END-IF.
+001263     IF WS-SKIP-COUNT > ZERO
+001264         PERFORM 2000-READ-TRANS THRU 2000-EXIT
+001265             WS-SKIP-COUNT TIMES
+001266     END-IF.
+001267 1000-EXIT.
+001270     EXIT.
+001280
+001290*----------------------------------------------------------------
+001300* 1100-READ-PASS-RANGE -- LOAD THE VAR-PASS1/VAR-PASS2 QUALIFYING
+001310* RANGE FROM THE PARAMETER FILE. IF THE PARAMETER FILE IS NOT
+001320* SUPPLIED FOR THE RUN, THE 100 THRU 9999 DEFAULT SET UP IN
+001330* WORKING-STORAGE IS LEFT UNCHANGED.
+001340*----------------------------------------------------------------
+001350 1100-READ-PASS-RANGE.
+001360     OPEN INPUT PARM-FILE.
+001370     IF WS-PARM-STATUS = '00'
+001380         READ PARM-FILE
+001390             AT END
+001400                 CONTINUE
+001410             NOT AT END
+001420                 MOVE PARM-LOW-BOUND  TO WS-LOW-BOUND
+001430                 MOVE PARM-HIGH-BOUND TO WS-HIGH-BOUND
+001440         END-READ
+001450         CLOSE PARM-FILE
+001460     END-IF.
+001470 1100-EXIT.
+001480     EXIT.
+001490
+001491*----------------------------------------------------------------
+001492* 1150-READ-CHECKPOINT -- IF A CHECKPOINT FILE EXISTS FROM A PRIOR
+001493* RUN OF THIS JOB STEP, LOAD THE RECORD COUNT IT SAVED SO THE RUN
+001494* CAN SKIP PAST THE TRANSACTIONS ALREADY PROCESSED. IF NO
+001495* CHECKPOINT FILE IS SUPPLIED, WS-SKIP-COUNT STAYS ZERO AND THE
+001496* RUN STARTS FROM RECORD ONE AS USUAL.
+001497*----------------------------------------------------------------
+001498 1150-READ-CHECKPOINT.
+001499     OPEN INPUT CHECKPOINT-FILE.
+001500     IF WS-CKPT-STATUS = '00'
+001501         READ CHECKPOINT-FILE
+001502             AT END
+001503                 CONTINUE
+001504             NOT AT END
+001505                 MOVE CKPT-RECORD-COUNT TO WS-SKIP-COUNT
+001506         END-READ
+001507         CLOSE CHECKPOINT-FILE
+001508     END-IF.
+001509 1150-EXIT.
+001510     EXIT.
+001511
+001512*----------------------------------------------------------------
+001513* 2000-READ-TRANS -- READ ONE TRANSACTION RECORD INTO THE
+001520* WORKING-STORAGE COMPARISON FIELDS.
+001530*----------------------------------------------------------------
+001540 2000-READ-TRANS.
+001550     READ TRANS-FILE
+001560         AT END
+001570             MOVE 'Y' TO WS-EOF-SWITCH
+001580         NOT AT END
+001590             MOVE TR-NUM1 TO var-num1
+001600             MOVE TR-NUM2 TO var-num2
+001610             MOVE TR-DATA TO var-data
+001611             ADD 1 TO WS-RECORD-COUNT
+001612             PERFORM 2050-SAVE-CHECKPOINT THRU 2050-EXIT
+001620     END-READ.
+001630 2000-EXIT.
+001640     EXIT.
+001641
+001642*----------------------------------------------------------------
+001643* 2050-SAVE-CHECKPOINT -- EVERY WS-CHECKPOINT-INTERVAL RECORDS,
+001644* SAVE THE CURRENT RECORD COUNT TO THE CHECKPOINT FILE SO A
+001645* RESTART RUN CAN SKIP BACK UP TO THIS POINT IN THE TRANSACTION
+001646* FILE INSTEAD OF REPROCESSING FROM RECORD ONE.
+001647*----------------------------------------------------------------
+001648 2050-SAVE-CHECKPOINT.
+001649     DIVIDE WS-RECORD-COUNT BY WS-CHECKPOINT-INTERVAL
+001650         GIVING WS-CKPT-QUOTIENT
+001651         REMAINDER WS-CKPT-REMAINDER.
+001652     IF WS-CKPT-REMAINDER = ZERO
+001653         OPEN OUTPUT CHECKPOINT-FILE
+001654         MOVE WS-RECORD-COUNT TO CKPT-RECORD-COUNT
+001655         WRITE CHECKPOINT-RECORD
+001656         CLOSE CHECKPOINT-FILE
+001657     END-IF.
+001658 2050-EXIT.
+001659     EXIT.
+001660
+001660*----------------------------------------------------------------
+001670* 3000-PROCESS-RECORD -- THE COMPARE/CLASSIFY TESTS, UNCHANGED
+001680* FROM THE ORIGINAL INTERACTIVE VERSION.
+001690*----------------------------------------------------------------
+001700 3000-PROCESS-RECORD.
+001710     IF var-num1>var-num2 THEN
+001720         DISPLAY 'Number1 is greater than Number2'
+001730     ELSE
+001740         IF var-num1 = var-num2 THEN
+001750             DISPLAY 'Number1 equals Number2'
+001760         ELSE
+001770             DISPLAY 'Number1 is less than Number2'
+001780         END-IF
+001790     END-IF.
+001800
+001810     IF var-num1 IS POSITIVE then
+001820         DISPLAY 'Number1 is positive'
+001830     END-IF.
+001840
+001850     IF var-num1 IS NEGATIVE then
+001860         DISPLAY 'Number1 is negative'
+001870     END-IF.
+001880
+001890     IF var-data IS NUMERIC THEN
+001900*    It's false because var-data is X(9).
+001910         DISPLAY 'Numeric data'
+001920     END-IF.
+001930
+001940     IF var-data IS ALPHABETIC THEN
+001950         DISPLAY 'Alphabetic data'
+001960     END-IF.
+001970
+001980     IF var-data IS NOT NUMERIC AND var-data IS NOT ALPHABETIC
+001990         PERFORM 3050-WRITE-REJECT THRU 3050-EXIT
+002000     END-IF.
+002010     PERFORM 3100-SET-PASS-FLAGS THRU 3100-EXIT.
+002020
+002030     IF var-pass1 THEN
+002031         DISPLAY 'Number1 is within the qualifying range '
+002032             WS-LOW-BOUND ' THRU ' WS-HIGH-BOUND
+002033     END-IF.
+002040
+002041     IF NOT var-pass1 THEN
+002042         DISPLAY 'Number1 is outside the qualifying range '
+002043             WS-LOW-BOUND ' THRU ' WS-HIGH-BOUND
+002044     END-IF.
+002050
+002051     IF var-pass2 THEN
+002052         DISPLAY 'Number2 is within the qualifying range '
+002053             WS-LOW-BOUND ' THRU ' WS-HIGH-BOUND
+002054     END-IF.
+002060
+002061     IF NOT var-pass2 THEN
+002062         DISPLAY 'Number2 is outside the qualifying range '
+002063             WS-LOW-BOUND ' THRU ' WS-HIGH-BOUND
+002064     END-IF.
+002070
+002071     IF var-pass1 AND var-pass2 THEN
+002072         DISPLAY 'Both numbers are within the qualifying range '
+002073             WS-LOW-BOUND ' THRU ' WS-HIGH-BOUND
+002074     END-IF.
+002080
+002221     PERFORM 3150-WRITE-CLASSIFICATION THRU 3150-EXIT.
+002230     PERFORM 2000-READ-TRANS THRU 2000-EXIT.
+002240 3000-EXIT.
+002250     EXIT.
+002260
+002270*----------------------------------------------------------------
+002280* 3050-WRITE-REJECT -- LOG A RECORD WHOSE VAR-DATA FAILED BOTH
+002290* THE NUMERIC AND ALPHABETIC TESTS, SO THE UPSTREAM FEED THAT
+002300* SENT IT CAN BE TRACED.
+002310*----------------------------------------------------------------
+002320 3050-WRITE-REJECT.
+002330     MOVE var-num1         TO RJ-NUM1.
+002340     MOVE var-num2         TO RJ-NUM2.
+002350     MOVE var-data         TO RJ-DATA.
+002360     MOVE WS-REJECT-REASON TO RJ-REASON.
+002365     MOVE WS-RUN-DATE      TO RJ-RUN-DATE.
+002370     WRITE REJECT-RECORD.
+002380 3050-EXIT.
+002390     EXIT.
+002400
+002410*----------------------------------------------------------------
+002420* 3100-SET-PASS-FLAGS -- VAR-PASS1/VAR-PASS2 ARE TRUE WHEN THE
+002430* CORRESPONDING NUMBER FALLS WITHIN THE RUN'S QUALIFYING RANGE,
+002440* LOW THRU HIGH BOUND, AS LOADED FROM THE PARAMETER FILE.
+002450*----------------------------------------------------------------
+002460 3100-SET-PASS-FLAGS.
+002470     IF var-num1 >= WS-LOW-BOUND AND var-num1 <= WS-HIGH-BOUND
+002480         MOVE 'Y' TO WS-PASS1-FLAG
+002490     ELSE
+002500         MOVE 'N' TO WS-PASS1-FLAG
+002510     END-IF.
+002520
+002530     IF var-num2 >= WS-LOW-BOUND AND var-num2 <= WS-HIGH-BOUND
+002540         MOVE 'Y' TO WS-PASS2-FLAG
+002550     ELSE
+002560         MOVE 'N' TO WS-PASS2-FLAG
+002570     END-IF.
+002580 3100-EXIT.
+002590     EXIT.
+002600
+002601*----------------------------------------------------------------
+002602* 3150-WRITE-CLASSIFICATION -- TAG THE PAIR PASS (BOTH 88-CONDS
+002603* TRUE), FAIL (BOTH FALSE), OR BORDERLINE (ONE TRUE, ONE FALSE)
+002604* AND WRITE IT TO THE CLASSIFICATION FILE FOR DOWNSTREAM REPORT.
+002605*----------------------------------------------------------------
+002606 3150-WRITE-CLASSIFICATION.
+002607     MOVE var-num1 TO CL-NUM1.
+002608     MOVE var-num2 TO CL-NUM2.
+002609     IF var-pass1 AND var-pass2
+002610         MOVE 'PASS'       TO CL-RESULT
+002611     ELSE
+002612         IF NOT var-pass1 AND NOT var-pass2
+002613             MOVE 'FAIL'       TO CL-RESULT
+002614         ELSE
+002615             MOVE 'BORDERLINE' TO CL-RESULT
+002616         END-IF
+002617     END-IF.
+002618     MOVE WS-RUN-DATE TO CL-RUN-DATE.
+002619     WRITE CLASS-RECORD.
+002620 3150-EXIT.
+002621     EXIT.
+002622
+002623*----------------------------------------------------------------
+002624* 9000-TERMINATE -- CLOSE ALL FILES OPEN FOR THE RUN.
+002625*----------------------------------------------------------------
+002626 9000-TERMINATE.
+002627     CLOSE TRANS-FILE.
+002628     CLOSE REJECT-FILE.
+002629     CLOSE CLASS-FILE.
+002630 9000-EXIT.
+002631     EXIT.
